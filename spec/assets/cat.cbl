@@ -1,15 +1,665 @@
 000010 IDENTIFICATION DIVISION.
 000020 PROGRAM-ID. CAT.
-000030 DATA DIVISION.
-000040 WORKING-STORAGE SECTION.
-000050 01 WS-STRING PIC X(65536).
-000060 01 I PIC S9(4) BINARY.
-000070 PROCEDURE DIVISION.
-000080 ACCEPT WS-STRING.
-000090 PERFORM VARYING I FROM LENGTH OF WS-STRING BY -1
-000100           UNTIL I LESS THAN 1 OR WS-STRING(I:1) NOT = ' '
-000110 END-PERFORM
-000120 IF I > ZERO
-000130    DISPLAY WS-STRING(1:I)
-000140 END-IF
-000150 STOP RUN.
+000030 AUTHOR. R W HAUSER.
+000040 INSTALLATION. DATA CENTER SERVICES.
+000050 DATE-WRITTEN. 03/14/2009.
+000060 DATE-COMPILED.
+000070*
+000080*    MODIFICATION HISTORY
+000090*    --------------------
+000100*    03/14/2009  RWH  INITIAL VERSION - SINGLE ACCEPT/DISPLAY
+000110*                     PASS OF ONE LINE FROM SYSIN TO SYSOUT.
+000120*    08/09/2026  RWH  REWRITTEN AS A BATCH STEP THAT OPENS
+000130*                     CAT-IN AND CAT-OUT AND LOOPS TO END OF
+000140*                     FILE INSTEAD OF PROCESSING A SINGLE LINE
+000150*                     PER INVOCATION.
+000160*    08/09/2026  RWH  AN ALL-BLANK INPUT RECORD NO LONGER
+000170*                     FALLS OUT OF THE TRIM LOGIC UNWRITTEN.
+000180*                     PARM POSITION 1 OF 'Y' NOW WRITES IT AS
+000190*                     AN EMPTY OUTPUT RECORD INSTEAD OF
+000200*                     DROPPING IT, SO READ/WRITE COUNTS
+000210*                     RECONCILE.  DEFAULT (NO PARM, OR 'N')
+000220*                     KEEPS THE ORIGINAL BEHAVIOR OF DROPPING
+000230*                     BLANK LINES.
+000240*    08/09/2026  RWH  ADDED DETECTION OF INPUT RECORDS THAT
+000250*                     EXCEED THE MAXIMUM SUPPORTED RECORD
+000260*                     LENGTH.  THESE ARE NOW LOGGED TO CAT-EXCP
+000270*                     BY RELATIVE RECORD NUMBER INSTEAD OF
+000280*                     BEING PASSED ON TRUNCATED, AND RETURN-
+000290*                     CODE IS SET TO 8 SO THE JOB STREAM CAN
+000300*                     TEST FOR IT.
+000310*    08/09/2026  RWH  TRAILING FILL CHARACTER IS NOW PARM-
+000320*                     SELECTABLE (WAS HARD-CODED TO SPACE) TO
+000330*                     SUPPORT OLD VSAM UNLOAD FILES PADDED WITH
+000340*                     OTHER FILL BYTES.  THE TRIM LOGIC MOVED
+000350*                     OUT OF THE READ PARAGRAPH AND INTO ITS
+000360*                     OWN 2200-TRIM-RECORD / 2210-SCAN-TRAILING
+000370*                     PARAGRAPHS AS IT PICKED UP MORE TO DO.
+000380*    08/09/2026  RWH  ADDED A CAT-RPT END-OF-RUN STATISTICS
+000390*                     REPORT - RECORDS READ/WRITTEN, RECORDS
+000400*                     TRIMMED AND HOW MANY CHARACTERS, AND
+000410*                     RECORDS THAT CAME IN BLANK.
+000420*    08/09/2026  RWH  ADDED TRUE CONCATENATION - UP TO FIVE
+000430*                     INPUT DATASETS (CAT-IN1 THRU CAT-IN5,
+000440*                     SELECTED BY PARM POSITION 3) ARE NOW READ
+000450*                     IN ORDER AND TRIMMED TO THE SAME CAT-OUT
+000460*                     STREAM.  THE PER-RECORD LOGIC THAT USED
+000470*                     TO LIVE IN 2100-READ-AND-TRIM MOVED TO A
+000480*                     SHARED 3000-HANDLE-RECORD SO EACH INPUT
+000490*                     FILE'S READ PARAGRAPH STAYS SMALL.
+000500*    08/09/2026  RWH  ADDED CHECKPOINT/RESTART SUPPORT FOR
+000510*                     LONG CAT RUNS.  PARM POSITION 5 TURNS ON
+000520*                     A CHECKPOINT RECORD TO CAT-CKPT EVERY N
+000530*                     INPUT RECORDS; PARM POSITION 11 LETS A
+000540*                     RERUN SKIP BACK UP TO A RECORD COUNT FROM
+000550*                     A PRIOR CHECKPOINT WITHOUT REWRITING
+000560*                     CAT-OUT, WHICH IS REOPENED EXTEND INSTEAD
+000570*                     OF OUTPUT WHEN A RESTART COUNT IS GIVEN.
+000580*    08/09/2026  RWH  ADDED A CAT-AUDIT RECORD-LEVEL AUDIT
+000590*                     TRAIL - RELATIVE RECORD NUMBER, ORIGINAL
+000600*                     LENGTH, TRIMMED LENGTH AND A TIME-OF-DAY
+000610*                     STAMP FOR EVERY RECORD THIS RUN ACTUALLY
+000620*                     PROCESSES, SEPARATE FROM THE CAT-RPT
+000630*                     SUMMARY REPORT.
+000640*    08/09/2026  RWH  ADDED A LEADING-TRIM MODE (PARM POSITION
+000650*                     20) THAT STRIPS LEADING OCCURRENCES OF
+000660*                     THE TRIM CHARACTER FROM WS-CURRENT-RECORD
+000670*                     IN ADDITION TO THE EXISTING TRAILING
+000680*                     TRIM, SO EBCDIC-TO-ASCII CONVERSION
+000690*                     ARTIFACTS ON EITHER EDGE OF A RECORD CAN
+000700*                     BE CLEANED UP IN ONE PASS.
+000710*    08/09/2026  RWH  CORRECTED THE OVERLENGTH-RECORD TEST -
+000720*                     THE RUN TIME REPORTS FILE STATUS 06 ON A
+000730*                     LINE SEQUENTIAL READ THAT OVERFLOWS THE
+000740*                     FD'S MAXIMUM, NOT 04, AND DELIVERS THE
+000750*                     REST OF THAT ONE PHYSICAL LINE AS FURTHER
+000760*                     READS (FULL-SIZE CHUNKS STATUS 06, THEN
+000770*                     ONE SHORT FINAL CHUNK STATUS 00 THAT
+000780*                     LOOKS LIKE AN ORDINARY RECORD).
+000790*                     3000-HANDLE-RECORD NOW TESTS FOR 06 AND
+000800*                     STAYS IN EXCEPTION MODE ACROSS THE
+000810*                     FOLLOW-ON CHUNKS, INCLUDING THE SHORT
+000820*                     TAIL, SO A SINGLE OVERLENGTH LINE
+000830*                     PRODUCES ONE CAT-EXCP ENTRY AND ZERO
+000840*                     CAT-OUT RECORDS INSTEAD OF SEVERAL BOGUS
+000850*                     SHORT ONES.
+000860*    08/09/2026  RWH  A RESTART THAT LANDS INSIDE AN
+000870*                     OVERLENGTH RECORD'S CHUNK SEQUENCE NO
+000880*                     LONGER MISTAKES A LATER CHUNK FOR A NEW
+000890*                     RECORD: 3000-HANDLE-RECORD NOW TRACKS THE
+000900*                     EXCEPTION CONTINUATION STATE AHEAD OF THE
+000910*                     RESTART SKIP TEST SO ALL OF A SKIPPED
+000920*                     RECORD'S CHUNKS ARE SKIPPED TOGETHER, AND
+000930*                     CAT-EXCP/CAT-AUDIT NOW REPORT THE TOTAL
+000940*                     LENGTH ACROSS ALL CHUNKS INSTEAD OF JUST
+000950*                     THE FIRST ONE.  CAT-AUDIT IS ALSO NOW
+000960*                     REOPENED EXTEND ON RESTART, MATCHING
+000970*                     CAT-OUT, SO A RESTART NO LONGER TRUNCATES
+000980*                     THE AUDIT TRAIL FROM THE EARLIER RUN.
+000990*    08/09/2026  RWH  EVERY OPEN IS NOW FOLLOWED BY A FILE
+001000*                     STATUS CHECK (1200-CHECK-OPEN-STATUS).
+001010*                     A MISSING OR UNAVAILABLE INPUT DATASET
+001020*                     USED TO OPEN CLEAN BUT THEN HANG THE
+001030*                     STEP ON THE FIRST READ; NOW A BAD OPEN
+001040*                     IS DETECTED IMMEDIATELY, RETURN-CODE IS
+001050*                     SET TO 16 AND THE STEP STOPS INSTEAD OF
+001060*                     LOOPING.
+001070*
+001080 ENVIRONMENT DIVISION.
+001090 INPUT-OUTPUT SECTION.
+001100 FILE-CONTROL.
+001110     SELECT CAT-IN1 ASSIGN TO 'CATIN1'
+001120         ORGANIZATION IS LINE SEQUENTIAL
+001130         FILE STATUS IS WS-STATUS-IN1.
+001140     SELECT CAT-IN2 ASSIGN TO 'CATIN2'
+001150         ORGANIZATION IS LINE SEQUENTIAL
+001160         FILE STATUS IS WS-STATUS-IN2.
+001170     SELECT CAT-IN3 ASSIGN TO 'CATIN3'
+001180         ORGANIZATION IS LINE SEQUENTIAL
+001190         FILE STATUS IS WS-STATUS-IN3.
+001200     SELECT CAT-IN4 ASSIGN TO 'CATIN4'
+001210         ORGANIZATION IS LINE SEQUENTIAL
+001220         FILE STATUS IS WS-STATUS-IN4.
+001230     SELECT CAT-IN5 ASSIGN TO 'CATIN5'
+001240         ORGANIZATION IS LINE SEQUENTIAL
+001250         FILE STATUS IS WS-STATUS-IN5.
+001260     SELECT CAT-OUT ASSIGN TO 'CATOUT'
+001270         ORGANIZATION IS LINE SEQUENTIAL
+001280         FILE STATUS IS WS-STATUS-OUT.
+001290     SELECT CAT-EXCP ASSIGN TO 'CATEXCP'
+001300         ORGANIZATION IS LINE SEQUENTIAL
+001310         FILE STATUS IS WS-STATUS-EXCP.
+001320     SELECT CAT-RPT ASSIGN TO 'CATRPT'
+001330         ORGANIZATION IS LINE SEQUENTIAL
+001340         FILE STATUS IS WS-STATUS-RPT.
+001350     SELECT CAT-CKPT ASSIGN TO 'CATCKPT'
+001360         ORGANIZATION IS LINE SEQUENTIAL
+001370         FILE STATUS IS WS-STATUS-CKPT.
+001380     SELECT CAT-AUDIT ASSIGN TO 'CATAUDIT'
+001390         ORGANIZATION IS LINE SEQUENTIAL
+001400         FILE STATUS IS WS-STATUS-AUDIT.
+001410 DATA DIVISION.
+001420 FILE SECTION.
+001430 FD  CAT-IN1
+001440     RECORD IS VARYING IN SIZE FROM 1 TO 65536 CHARACTERS
+001450         DEPENDING ON WS-IN-LEN-1
+001460     LABEL RECORDS ARE STANDARD.
+001470 01  CAT-IN1-RECORD PIC X(65536).
+001480 FD  CAT-IN2
+001490     RECORD IS VARYING IN SIZE FROM 1 TO 65536 CHARACTERS
+001500         DEPENDING ON WS-IN-LEN-2
+001510     LABEL RECORDS ARE STANDARD.
+001520 01  CAT-IN2-RECORD PIC X(65536).
+001530 FD  CAT-IN3
+001540     RECORD IS VARYING IN SIZE FROM 1 TO 65536 CHARACTERS
+001550         DEPENDING ON WS-IN-LEN-3
+001560     LABEL RECORDS ARE STANDARD.
+001570 01  CAT-IN3-RECORD PIC X(65536).
+001580 FD  CAT-IN4
+001590     RECORD IS VARYING IN SIZE FROM 1 TO 65536 CHARACTERS
+001600         DEPENDING ON WS-IN-LEN-4
+001610     LABEL RECORDS ARE STANDARD.
+001620 01  CAT-IN4-RECORD PIC X(65536).
+001630 FD  CAT-IN5
+001640     RECORD IS VARYING IN SIZE FROM 1 TO 65536 CHARACTERS
+001650         DEPENDING ON WS-IN-LEN-5
+001660     LABEL RECORDS ARE STANDARD.
+001670 01  CAT-IN5-RECORD PIC X(65536).
+001680 FD  CAT-OUT
+001690     LABEL RECORDS ARE STANDARD.
+001700 01  CAT-OUT-RECORD PIC X(65536).
+001710 FD  CAT-EXCP
+001720     LABEL RECORDS ARE STANDARD.
+001730 01  CAT-EXCP-RECORD PIC X(80).
+001740 FD  CAT-RPT
+001750     LABEL RECORDS ARE STANDARD.
+001760 01  CAT-RPT-RECORD PIC X(80).
+001770 FD  CAT-CKPT
+001780     LABEL RECORDS ARE STANDARD.
+001790 01  CAT-CKPT-RECORD PIC X(80).
+001800 FD  CAT-AUDIT
+001810     LABEL RECORDS ARE STANDARD.
+001820 01  CAT-AUDIT-RECORD PIC X(80).
+001830 WORKING-STORAGE SECTION.
+001840*
+001850*    PARM LAYOUT - POSITIONAL, PASSED ON THE EXEC STATEMENT
+001860*        POS 01   TRAILING FILL CHARACTER (DEFAULT SPACE)
+001870*        POS 02   BLANK-RECORD MODE  Y=EMIT EMPTY RECORDS
+001880*                                    N=DROP BLANK RECORDS
+001890*                                    (DEFAULT)
+001900*        POS 03-04 NUMBER OF CONCATENATED INPUT FILES
+001910*                                    (01-05, DEFAULT 01)
+001920*        POS 05-10 CHECKPOINT INTERVAL - WRITE A CAT-CKPT
+001930*                                    RECORD EVERY N INPUT
+001940*                                    RECORDS (DEFAULT 000000 =
+001950*                                    NO CHECKPOINTS)
+001960*        POS 11-19 RESTART RECORD COUNT - SKIP INPUT RECORDS
+001970*                                    ALREADY WRITTEN BY A PRIOR
+001980*                                    RUN, UP TO AND INCLUDING
+001990*                                    THIS COUNT (DEFAULT
+002000*                                    000000000 = NO RESTART)
+002010*        POS 20   LEADING-TRIM MODE  Y=ALSO STRIP LEADING
+002020*                                    OCCURRENCES OF THE TRIM
+002030*                                    CHARACTER
+002040*                                    N=TRAILING TRIM ONLY
+002050*                                    (DEFAULT)
+002060*
+002070 01  WS-SWITCHES.
+002080     05  WS-EOF-FLAG-1 PIC X(01) VALUE 'N'.
+002090         88  EOF-FILE-1 VALUE 'Y'.
+002100     05  WS-EOF-FLAG-2 PIC X(01) VALUE 'N'.
+002110         88  EOF-FILE-2 VALUE 'Y'.
+002120     05  WS-EOF-FLAG-3 PIC X(01) VALUE 'N'.
+002130         88  EOF-FILE-3 VALUE 'Y'.
+002140     05  WS-EOF-FLAG-4 PIC X(01) VALUE 'N'.
+002150         88  EOF-FILE-4 VALUE 'Y'.
+002160     05  WS-EOF-FLAG-5 PIC X(01) VALUE 'N'.
+002170         88  EOF-FILE-5 VALUE 'Y'.
+002180     05  WS-EXCP-CONTINUE-FLAG PIC X(01) VALUE 'N'.
+002190         88  EXCP-IN-PROGRESS VALUE 'Y'.
+002200     05  WS-EXCP-SKIP-FLAG PIC X(01) VALUE 'N'.
+002210         88  EXCP-SKIP VALUE 'Y'.
+002220 01  WS-FILE-STATUS-FIELDS.
+002230     05  WS-STATUS-IN1 PIC X(02) VALUE '00'.
+002240     05  WS-STATUS-IN2 PIC X(02) VALUE '00'.
+002250     05  WS-STATUS-IN3 PIC X(02) VALUE '00'.
+002260     05  WS-STATUS-IN4 PIC X(02) VALUE '00'.
+002270     05  WS-STATUS-IN5 PIC X(02) VALUE '00'.
+002280     05  WS-STATUS-OUT PIC X(02) VALUE '00'.
+002290     05  WS-STATUS-EXCP PIC X(02) VALUE '00'.
+002300     05  WS-STATUS-RPT PIC X(02) VALUE '00'.
+002310     05  WS-STATUS-CKPT PIC X(02) VALUE '00'.
+002320     05  WS-STATUS-AUDIT PIC X(02) VALUE '00'.
+002330 01  WS-RECORD-LENGTH-FIELDS COMP.
+002340     05  WS-IN-LEN-1 PIC 9(05).
+002350     05  WS-IN-LEN-2 PIC 9(05).
+002360     05  WS-IN-LEN-3 PIC 9(05).
+002370     05  WS-IN-LEN-4 PIC 9(05).
+002380     05  WS-IN-LEN-5 PIC 9(05).
+002390 01  WS-WORK-FIELDS.
+002400     05  WS-CURRENT-RECORD PIC X(65536).
+002410     05  WS-CURRENT-STATUS PIC X(02).
+002420     05  WS-CURRENT-LENGTH PIC 9(05) COMP.
+002430     05  WS-TRIMMED-LENGTH PIC 9(05) COMP.
+002440     05  WS-TRAIL-INDEX PIC 9(05) COMP.
+002450     05  WS-LEAD-INDEX PIC 9(05) COMP.
+002460     05  WS-CKPT-QUOTIENT PIC 9(09) COMP.
+002470     05  WS-CKPT-REMAINDER PIC 9(06) COMP.
+002480     05  WS-EXCP-TOTAL-LEN PIC 9(07) COMP.
+002490     05  WS-AUDIT-SRC-LEN PIC 9(07) COMP.
+002500     05  WS-AUDIT-SRC-TRIM PIC 9(07) COMP.
+002510     05  WS-ABEND-DDNAME PIC X(08).
+002520     05  WS-ABEND-STATUS PIC X(02).
+002530 01  WS-PARM-FIELDS.
+002540     05  WS-TRIM-CHAR PIC X(01) VALUE SPACE.
+002550     05  WS-BLANK-MODE PIC X(01) VALUE 'N'.
+002560         88  EMIT-BLANK-RECORDS VALUE 'Y'.
+002570     05  WS-FILE-COUNT PIC 9(02) VALUE 01.
+002580     05  WS-CKPT-INTERVAL PIC 9(06) VALUE ZERO.
+002590     05  WS-RESTART-COUNT PIC 9(09) VALUE ZERO.
+002600     05  WS-LEAD-TRIM-MODE PIC X(01) VALUE 'N'.
+002610         88  TRIM-LEADING-CHARS VALUE 'Y'.
+002620 01  WS-TIME-OF-DAY PIC 9(08).
+002630 01  WS-COUNTERS COMP.
+002640     05  WS-RECS-READ PIC 9(09) VALUE ZERO.
+002650     05  WS-RECS-WRITTEN PIC 9(09) VALUE ZERO.
+002660     05  WS-RECS-TRIMMED PIC 9(09) VALUE ZERO.
+002670     05  WS-CHARS-TRIMMED PIC 9(09) VALUE ZERO.
+002680     05  WS-RECS-BLANK PIC 9(09) VALUE ZERO.
+002690     05  WS-RECS-EXCEPTION PIC 9(09) VALUE ZERO.
+002700 01  WS-EXCP-LINE.
+002710     05  FILLER PIC X(24) VALUE
+002720         'EXCEPTION - RECORD NO. '.
+002730     05  WS-EXCP-SEQ-NO PIC Z(8)9.
+002740     05  FILLER PIC X(24) VALUE
+002750         ' EXCEEDS MAXIMUM LENGTH'.
+002760 01  WS-CKPT-LINE.
+002770     05  FILLER PIC X(24) VALUE
+002780         'CHECKPOINT AT RECORD NO '.
+002790     05  WS-CKPT-SEQ-NO PIC Z(8)9.
+002800 01  WS-AUDIT-LINE.
+002810     05  FILLER PIC X(11) VALUE
+002820         'RECORD NO '.
+002830     05  WS-AUDIT-SEQ-NO PIC Z(8)9.
+002840     05  FILLER PIC X(13) VALUE
+002850         ' ORIG LEN '.
+002860     05  WS-AUDIT-ORIG-LEN PIC Z(6)9.
+002870     05  FILLER PIC X(13) VALUE
+002880         ' TRIM LEN '.
+002890     05  WS-AUDIT-TRIM-LEN PIC Z(6)9.
+002900     05  FILLER PIC X(10) VALUE
+002910         ' TIME '.
+002920     05  WS-AUDIT-TIME PIC 9(08).
+002930 01  WS-REPORT-LINES.
+002940     05  WS-RPT-LINE-1 PIC X(48) VALUE
+002950         'CAT UTILITY - END OF RUN STATISTICS REPORT'.
+002960     05  WS-RPT-DETAIL-LINE.
+002970         10  WS-RPT-LABEL PIC X(36).
+002980         10  WS-RPT-VALUE PIC Z(8)9.
+002990 LINKAGE SECTION.
+003000 01  CAT-PARM.
+003010     05  CAT-PARM-LEN PIC S9(4) COMP.
+003020     05  CAT-PARM-TEXT PIC X(100).
+003030 PROCEDURE DIVISION USING CAT-PARM.
+003040 0000-MAINLINE.
+003050     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003060     PERFORM 2000-PROCESS-ALL-INPUT THRU 2000-EXIT.
+003070     PERFORM 8000-WRITE-STATISTICS-RPT THRU 8000-EXIT.
+003080     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003090     STOP RUN.
+003100 1000-INITIALIZE.
+003110     PERFORM 1100-PARSE-PARM THRU 1100-EXIT.
+003120     IF WS-RESTART-COUNT > ZERO
+003130         OPEN EXTEND CAT-OUT
+003140         MOVE 'CATOUT' TO WS-ABEND-DDNAME
+003150         MOVE WS-STATUS-OUT TO WS-ABEND-STATUS
+003160         PERFORM 1200-CHECK-OPEN-STATUS THRU 1200-EXIT
+003170         OPEN EXTEND CAT-AUDIT
+003180         MOVE 'CATAUDIT' TO WS-ABEND-DDNAME
+003190         MOVE WS-STATUS-AUDIT TO WS-ABEND-STATUS
+003200         PERFORM 1200-CHECK-OPEN-STATUS THRU 1200-EXIT
+003210     ELSE
+003220         OPEN OUTPUT CAT-OUT
+003230         MOVE 'CATOUT' TO WS-ABEND-DDNAME
+003240         MOVE WS-STATUS-OUT TO WS-ABEND-STATUS
+003250         PERFORM 1200-CHECK-OPEN-STATUS THRU 1200-EXIT
+003260         OPEN OUTPUT CAT-AUDIT
+003270         MOVE 'CATAUDIT' TO WS-ABEND-DDNAME
+003280         MOVE WS-STATUS-AUDIT TO WS-ABEND-STATUS
+003290         PERFORM 1200-CHECK-OPEN-STATUS THRU 1200-EXIT
+003300     END-IF.
+003310     OPEN OUTPUT CAT-EXCP.
+003320     MOVE 'CATEXCP' TO WS-ABEND-DDNAME.
+003330     MOVE WS-STATUS-EXCP TO WS-ABEND-STATUS.
+003340     PERFORM 1200-CHECK-OPEN-STATUS THRU 1200-EXIT.
+003350     OPEN OUTPUT CAT-RPT.
+003360     MOVE 'CATRPT' TO WS-ABEND-DDNAME.
+003370     MOVE WS-STATUS-RPT TO WS-ABEND-STATUS.
+003380     PERFORM 1200-CHECK-OPEN-STATUS THRU 1200-EXIT.
+003390     OPEN OUTPUT CAT-CKPT.
+003400     MOVE 'CATCKPT' TO WS-ABEND-DDNAME.
+003410     MOVE WS-STATUS-CKPT TO WS-ABEND-STATUS.
+003420     PERFORM 1200-CHECK-OPEN-STATUS THRU 1200-EXIT.
+003430 1000-EXIT.
+003440     EXIT.
+003450 1100-PARSE-PARM.
+003460     IF CAT-PARM-LEN > ZERO
+003470         MOVE CAT-PARM-TEXT(1:1) TO WS-TRIM-CHAR
+003480         IF CAT-PARM-LEN >= 2
+003490             MOVE CAT-PARM-TEXT(2:1) TO WS-BLANK-MODE
+003500         END-IF
+003510         IF CAT-PARM-LEN >= 4
+003520             MOVE CAT-PARM-TEXT(3:2) TO WS-FILE-COUNT
+003530         END-IF
+003540         IF CAT-PARM-LEN >= 10
+003550             MOVE CAT-PARM-TEXT(5:6) TO WS-CKPT-INTERVAL
+003560         END-IF
+003570         IF CAT-PARM-LEN >= 19
+003580             MOVE CAT-PARM-TEXT(11:9) TO WS-RESTART-COUNT
+003590         END-IF
+003600         IF CAT-PARM-LEN >= 20
+003610             MOVE CAT-PARM-TEXT(20:1) TO WS-LEAD-TRIM-MODE
+003620         END-IF
+003630     END-IF.
+003640 1100-EXIT.
+003650     EXIT.
+003660 1200-CHECK-OPEN-STATUS.
+003670     IF WS-ABEND-STATUS NOT = '00'
+003680         DISPLAY 'CAT0001 OPEN FAILED FOR ' WS-ABEND-DDNAME
+003690             ' - FILE STATUS ' WS-ABEND-STATUS
+003700         MOVE 16 TO RETURN-CODE
+003710         STOP RUN
+003720     END-IF.
+003730 1200-EXIT.
+003740     EXIT.
+003750 2000-PROCESS-ALL-INPUT.
+003760     PERFORM 2100-PROCESS-FILE-1 THRU 2100-EXIT.
+003770     IF WS-FILE-COUNT > 1
+003780         PERFORM 2200-PROCESS-FILE-2 THRU 2200-EXIT
+003790     END-IF.
+003800     IF WS-FILE-COUNT > 2
+003810         PERFORM 2300-PROCESS-FILE-3 THRU 2300-EXIT
+003820     END-IF.
+003830     IF WS-FILE-COUNT > 3
+003840         PERFORM 2400-PROCESS-FILE-4 THRU 2400-EXIT
+003850     END-IF.
+003860     IF WS-FILE-COUNT > 4
+003870         PERFORM 2500-PROCESS-FILE-5 THRU 2500-EXIT
+003880     END-IF.
+003890 2000-EXIT.
+003900     EXIT.
+003910 2100-PROCESS-FILE-1.
+003920     OPEN INPUT CAT-IN1.
+003930     MOVE 'CATIN1' TO WS-ABEND-DDNAME.
+003940     MOVE WS-STATUS-IN1 TO WS-ABEND-STATUS.
+003950     PERFORM 1200-CHECK-OPEN-STATUS THRU 1200-EXIT.
+003960     PERFORM 2110-READ-FILE-1 THRU 2110-EXIT
+003970         UNTIL EOF-FILE-1.
+003980     CLOSE CAT-IN1.
+003990 2100-EXIT.
+004000     EXIT.
+004010 2110-READ-FILE-1.
+004020     READ CAT-IN1
+004030         AT END
+004040             SET EOF-FILE-1 TO TRUE
+004050         NOT AT END
+004060             MOVE CAT-IN1-RECORD TO WS-CURRENT-RECORD
+004070             MOVE WS-IN-LEN-1 TO WS-CURRENT-LENGTH
+004080             MOVE WS-STATUS-IN1 TO WS-CURRENT-STATUS
+004090             PERFORM 3000-HANDLE-RECORD THRU 3000-EXIT
+004100     END-READ.
+004110 2110-EXIT.
+004120     EXIT.
+004130 2200-PROCESS-FILE-2.
+004140     OPEN INPUT CAT-IN2.
+004150     MOVE 'CATIN2' TO WS-ABEND-DDNAME.
+004160     MOVE WS-STATUS-IN2 TO WS-ABEND-STATUS.
+004170     PERFORM 1200-CHECK-OPEN-STATUS THRU 1200-EXIT.
+004180     PERFORM 2210-READ-FILE-2 THRU 2210-EXIT
+004190         UNTIL EOF-FILE-2.
+004200     CLOSE CAT-IN2.
+004210 2200-EXIT.
+004220     EXIT.
+004230 2210-READ-FILE-2.
+004240     READ CAT-IN2
+004250         AT END
+004260             SET EOF-FILE-2 TO TRUE
+004270         NOT AT END
+004280             MOVE CAT-IN2-RECORD TO WS-CURRENT-RECORD
+004290             MOVE WS-IN-LEN-2 TO WS-CURRENT-LENGTH
+004300             MOVE WS-STATUS-IN2 TO WS-CURRENT-STATUS
+004310             PERFORM 3000-HANDLE-RECORD THRU 3000-EXIT
+004320     END-READ.
+004330 2210-EXIT.
+004340     EXIT.
+004350 2300-PROCESS-FILE-3.
+004360     OPEN INPUT CAT-IN3.
+004370     MOVE 'CATIN3' TO WS-ABEND-DDNAME.
+004380     MOVE WS-STATUS-IN3 TO WS-ABEND-STATUS.
+004390     PERFORM 1200-CHECK-OPEN-STATUS THRU 1200-EXIT.
+004400     PERFORM 2310-READ-FILE-3 THRU 2310-EXIT
+004410         UNTIL EOF-FILE-3.
+004420     CLOSE CAT-IN3.
+004430 2300-EXIT.
+004440     EXIT.
+004450 2310-READ-FILE-3.
+004460     READ CAT-IN3
+004470         AT END
+004480             SET EOF-FILE-3 TO TRUE
+004490         NOT AT END
+004500             MOVE CAT-IN3-RECORD TO WS-CURRENT-RECORD
+004510             MOVE WS-IN-LEN-3 TO WS-CURRENT-LENGTH
+004520             MOVE WS-STATUS-IN3 TO WS-CURRENT-STATUS
+004530             PERFORM 3000-HANDLE-RECORD THRU 3000-EXIT
+004540     END-READ.
+004550 2310-EXIT.
+004560     EXIT.
+004570 2400-PROCESS-FILE-4.
+004580     OPEN INPUT CAT-IN4.
+004590     MOVE 'CATIN4' TO WS-ABEND-DDNAME.
+004600     MOVE WS-STATUS-IN4 TO WS-ABEND-STATUS.
+004610     PERFORM 1200-CHECK-OPEN-STATUS THRU 1200-EXIT.
+004620     PERFORM 2410-READ-FILE-4 THRU 2410-EXIT
+004630         UNTIL EOF-FILE-4.
+004640     CLOSE CAT-IN4.
+004650 2400-EXIT.
+004660     EXIT.
+004670 2410-READ-FILE-4.
+004680     READ CAT-IN4
+004690         AT END
+004700             SET EOF-FILE-4 TO TRUE
+004710         NOT AT END
+004720             MOVE CAT-IN4-RECORD TO WS-CURRENT-RECORD
+004730             MOVE WS-IN-LEN-4 TO WS-CURRENT-LENGTH
+004740             MOVE WS-STATUS-IN4 TO WS-CURRENT-STATUS
+004750             PERFORM 3000-HANDLE-RECORD THRU 3000-EXIT
+004760     END-READ.
+004770 2410-EXIT.
+004780     EXIT.
+004790 2500-PROCESS-FILE-5.
+004800     OPEN INPUT CAT-IN5.
+004810     MOVE 'CATIN5' TO WS-ABEND-DDNAME.
+004820     MOVE WS-STATUS-IN5 TO WS-ABEND-STATUS.
+004830     PERFORM 1200-CHECK-OPEN-STATUS THRU 1200-EXIT.
+004840     PERFORM 2510-READ-FILE-5 THRU 2510-EXIT
+004850         UNTIL EOF-FILE-5.
+004860     CLOSE CAT-IN5.
+004870 2500-EXIT.
+004880     EXIT.
+004890 2510-READ-FILE-5.
+004900     READ CAT-IN5
+004910         AT END
+004920             SET EOF-FILE-5 TO TRUE
+004930         NOT AT END
+004940             MOVE CAT-IN5-RECORD TO WS-CURRENT-RECORD
+004950             MOVE WS-IN-LEN-5 TO WS-CURRENT-LENGTH
+004960             MOVE WS-STATUS-IN5 TO WS-CURRENT-STATUS
+004970             PERFORM 3000-HANDLE-RECORD THRU 3000-EXIT
+004980     END-READ.
+004990 2510-EXIT.
+005000     EXIT.
+005010 3000-HANDLE-RECORD.
+005020     IF EXCP-IN-PROGRESS
+005030         ADD WS-CURRENT-LENGTH TO WS-EXCP-TOTAL-LEN
+005040         IF WS-CURRENT-STATUS NOT = '06'
+005050             MOVE 'N' TO WS-EXCP-CONTINUE-FLAG
+005060             IF NOT EXCP-SKIP
+005070                 ADD 1 TO WS-RECS-EXCEPTION
+005080                 MOVE WS-RECS-READ TO WS-EXCP-SEQ-NO
+005090                 MOVE WS-EXCP-LINE TO CAT-EXCP-RECORD
+005100                 WRITE CAT-EXCP-RECORD
+005110                 MOVE WS-EXCP-TOTAL-LEN TO WS-AUDIT-SRC-LEN
+005120                 MOVE WS-EXCP-TOTAL-LEN TO WS-AUDIT-SRC-TRIM
+005130                 PERFORM 3500-WRITE-AUDIT-RECORD THRU 3500-EXIT
+005140                 PERFORM 3400-WRITE-CHECKPOINT THRU 3400-EXIT
+005150             END-IF
+005160         END-IF
+005170     ELSE
+005180         ADD 1 TO WS-RECS-READ
+005190         IF WS-CURRENT-STATUS = '06'
+005200             MOVE 'Y' TO WS-EXCP-CONTINUE-FLAG
+005210             MOVE WS-CURRENT-LENGTH TO WS-EXCP-TOTAL-LEN
+005220             IF WS-RESTART-COUNT > ZERO
+005230                     AND WS-RECS-READ <= WS-RESTART-COUNT
+005240                 MOVE 'Y' TO WS-EXCP-SKIP-FLAG
+005250             ELSE
+005260                 MOVE 'N' TO WS-EXCP-SKIP-FLAG
+005270             END-IF
+005280         ELSE
+005290             IF WS-RESTART-COUNT > ZERO
+005300                     AND WS-RECS-READ <= WS-RESTART-COUNT
+005310                 CONTINUE
+005320             ELSE
+005330                 PERFORM 3200-TRIM-RECORD THRU 3200-EXIT
+005340                 PERFORM 3300-WRITE-OUTPUT-RECORD THRU 3300-EXIT
+005350                 MOVE WS-CURRENT-LENGTH TO WS-AUDIT-SRC-LEN
+005360                 MOVE WS-TRIMMED-LENGTH TO WS-AUDIT-SRC-TRIM
+005370                 PERFORM 3500-WRITE-AUDIT-RECORD THRU 3500-EXIT
+005380                 PERFORM 3400-WRITE-CHECKPOINT THRU 3400-EXIT
+005390             END-IF
+005400         END-IF
+005410     END-IF.
+005420 3000-EXIT.
+005430     EXIT.
+005440 3200-TRIM-RECORD.
+005450     MOVE WS-CURRENT-LENGTH TO WS-TRAIL-INDEX.
+005460     PERFORM 3210-SCAN-TRAILING THRU 3210-EXIT
+005470         UNTIL WS-TRAIL-INDEX < 1
+005480            OR WS-CURRENT-RECORD(WS-TRAIL-INDEX:1) NOT =
+005490               WS-TRIM-CHAR.
+005500     MOVE WS-TRAIL-INDEX TO WS-TRIMMED-LENGTH.
+005510     MOVE 1 TO WS-LEAD-INDEX.
+005520     IF TRIM-LEADING-CHARS
+005530         PERFORM 3220-SCAN-LEADING THRU 3220-EXIT
+005540             UNTIL WS-LEAD-INDEX > WS-TRIMMED-LENGTH
+005550                OR WS-CURRENT-RECORD(WS-LEAD-INDEX:1) NOT =
+005560                   WS-TRIM-CHAR
+005570     END-IF.
+005580     IF WS-LEAD-INDEX > WS-TRIMMED-LENGTH
+005590         MOVE ZERO TO WS-TRIMMED-LENGTH
+005600     ELSE
+005610         COMPUTE WS-TRIMMED-LENGTH = WS-TRIMMED-LENGTH -
+005620             WS-LEAD-INDEX + 1
+005630     END-IF.
+005640     IF WS-TRIMMED-LENGTH < WS-CURRENT-LENGTH
+005650         ADD 1 TO WS-RECS-TRIMMED
+005660         COMPUTE WS-CHARS-TRIMMED = WS-CHARS-TRIMMED +
+005670             WS-CURRENT-LENGTH - WS-TRIMMED-LENGTH
+005680     END-IF.
+005690     IF WS-TRIMMED-LENGTH = ZERO
+005700         ADD 1 TO WS-RECS-BLANK
+005710     END-IF.
+005720 3200-EXIT.
+005730     EXIT.
+005740 3210-SCAN-TRAILING.
+005750     SUBTRACT 1 FROM WS-TRAIL-INDEX.
+005760 3210-EXIT.
+005770     EXIT.
+005780 3220-SCAN-LEADING.
+005790     ADD 1 TO WS-LEAD-INDEX.
+005800 3220-EXIT.
+005810     EXIT.
+005820 3300-WRITE-OUTPUT-RECORD.
+005830     IF WS-TRIMMED-LENGTH > ZERO
+005840         WRITE CAT-OUT-RECORD
+005850             FROM WS-CURRENT-RECORD(WS-LEAD-INDEX:
+005860                  WS-TRIMMED-LENGTH)
+005870         ADD 1 TO WS-RECS-WRITTEN
+005880     ELSE
+005890         IF EMIT-BLANK-RECORDS
+005900             MOVE SPACES TO CAT-OUT-RECORD
+005910             WRITE CAT-OUT-RECORD
+005920             ADD 1 TO WS-RECS-WRITTEN
+005930         END-IF
+005940     END-IF.
+005950 3300-EXIT.
+005960     EXIT.
+005970 3400-WRITE-CHECKPOINT.
+005980     IF WS-CKPT-INTERVAL > ZERO
+005990         DIVIDE WS-RECS-READ BY WS-CKPT-INTERVAL
+006000             GIVING WS-CKPT-QUOTIENT
+006010             REMAINDER WS-CKPT-REMAINDER
+006020         IF WS-CKPT-REMAINDER = ZERO
+006030             MOVE WS-RECS-READ TO WS-CKPT-SEQ-NO
+006040             MOVE WS-CKPT-LINE TO CAT-CKPT-RECORD
+006050             WRITE CAT-CKPT-RECORD
+006060         END-IF
+006070     END-IF.
+006080 3400-EXIT.
+006090     EXIT.
+006100 3500-WRITE-AUDIT-RECORD.
+006110     ACCEPT WS-TIME-OF-DAY FROM TIME.
+006120     MOVE WS-RECS-READ TO WS-AUDIT-SEQ-NO.
+006130     MOVE WS-AUDIT-SRC-LEN TO WS-AUDIT-ORIG-LEN.
+006140     MOVE WS-AUDIT-SRC-TRIM TO WS-AUDIT-TRIM-LEN.
+006150     MOVE WS-TIME-OF-DAY TO WS-AUDIT-TIME.
+006160     MOVE WS-AUDIT-LINE TO CAT-AUDIT-RECORD.
+006170     WRITE CAT-AUDIT-RECORD.
+006180 3500-EXIT.
+006190     EXIT.
+006200 8000-WRITE-STATISTICS-RPT.
+006210     MOVE WS-RPT-LINE-1 TO CAT-RPT-RECORD.
+006220     WRITE CAT-RPT-RECORD.
+006230     MOVE SPACES TO WS-RPT-DETAIL-LINE.
+006240     MOVE 'RECORDS READ' TO WS-RPT-LABEL.
+006250     MOVE WS-RECS-READ TO WS-RPT-VALUE.
+006260     MOVE WS-RPT-DETAIL-LINE TO CAT-RPT-RECORD.
+006270     WRITE CAT-RPT-RECORD.
+006280     MOVE SPACES TO WS-RPT-DETAIL-LINE.
+006290     MOVE 'RECORDS WRITTEN' TO WS-RPT-LABEL.
+006300     MOVE WS-RECS-WRITTEN TO WS-RPT-VALUE.
+006310     MOVE WS-RPT-DETAIL-LINE TO CAT-RPT-RECORD.
+006320     WRITE CAT-RPT-RECORD.
+006330     MOVE SPACES TO WS-RPT-DETAIL-LINE.
+006340     MOVE 'RECORDS WITH CHARS STRIPPED' TO WS-RPT-LABEL.
+006350     MOVE WS-RECS-TRIMMED TO WS-RPT-VALUE.
+006360     MOVE WS-RPT-DETAIL-LINE TO CAT-RPT-RECORD.
+006370     WRITE CAT-RPT-RECORD.
+006380     MOVE SPACES TO WS-RPT-DETAIL-LINE.
+006390     MOVE 'TOTAL CHARACTERS STRIPPED' TO WS-RPT-LABEL.
+006400     MOVE WS-CHARS-TRIMMED TO WS-RPT-VALUE.
+006410     MOVE WS-RPT-DETAIL-LINE TO CAT-RPT-RECORD.
+006420     WRITE CAT-RPT-RECORD.
+006430     MOVE SPACES TO WS-RPT-DETAIL-LINE.
+006440     MOVE 'RECORDS COMPLETELY BLANK' TO WS-RPT-LABEL.
+006450     MOVE WS-RECS-BLANK TO WS-RPT-VALUE.
+006460     MOVE WS-RPT-DETAIL-LINE TO CAT-RPT-RECORD.
+006470     WRITE CAT-RPT-RECORD.
+006480     MOVE SPACES TO WS-RPT-DETAIL-LINE.
+006490     MOVE 'RECORDS EXCEEDING MAXIMUM LENGTH' TO WS-RPT-LABEL.
+006500     MOVE WS-RECS-EXCEPTION TO WS-RPT-VALUE.
+006510     MOVE WS-RPT-DETAIL-LINE TO CAT-RPT-RECORD.
+006520     WRITE CAT-RPT-RECORD.
+006530 8000-EXIT.
+006540     EXIT.
+006550 9000-TERMINATE.
+006560     CLOSE CAT-OUT.
+006570     CLOSE CAT-EXCP.
+006580     CLOSE CAT-RPT.
+006590     CLOSE CAT-CKPT.
+006600     CLOSE CAT-AUDIT.
+006610     IF WS-RECS-EXCEPTION > ZERO
+006620         MOVE 8 TO RETURN-CODE
+006630     END-IF.
+006640 9000-EXIT.
+006650     EXIT.
