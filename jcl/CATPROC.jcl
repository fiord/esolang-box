@@ -0,0 +1,41 @@
+//CATPROC  PROC TRIMCHR=' ',BLANKMD=N,FILECNT=01,CKPTIVL=000000,      00010000
+//             RESTCNT=000000000,LEADTRM=N,                          00015000
+//             CATIN1D=,                                             00030000
+//             CATOUTD=,CATOUTU=SYSDA,CATOUTS=(CYL,(10,5),RLSE),      00060000
+//             CATOUTP=(NEW,CATLG,DELETE),                           00065000
+//             CATAUDD=,CATAUDU=SYSDA,CATAUDS=(CYL,(5,5),RLSE),       00066000
+//             CATAUDP=(NEW,CATLG,DELETE)                            00067000
+//*--------------------------------------------------------------*   00070000
+//* CATALOGED PROCEDURE - CAT CONCATENATE/TRIM UTILITY             * 00080000
+//*                                                                * 00090000
+//* ALLOCATES CAT-IN1 THRU CAT-IN5, CAT-OUT AND CAT-AUDIT AS REAL   00100000
+//* CATALOGED DATASETS (CAT-AUDIT IS A RECONCILIATION AUDIT TRAIL,  00102000
+//* NOT THROWAWAY SYSOUT), PLUS THE CAT-EXCP, CAT-RPT AND CAT-CKPT  00105000
+//* SYSOUT DATASETS CAT NEEDS TO RUN AS A BATCH STEP.  CAT SETS     00120000
+//* RETURN-CODE 8 WHEN IT ROUTES A RECORD TO CAT-EXCP, SO THE       00125000
+//* CALLING JOB STREAM CAN COND ON THIS STEP.                     * 00130000
+//*                                                                * 00131000
+//* CATIN1 IS MANDATORY (NO DEFAULT - CATIN1D MUST BE SUPPLIED).    00132000
+//* CATIN2 THRU CATIN5 DEFAULT TO DD DUMMY BELOW SINCE THE PROGRAM  00134000
+//* NEVER OPENS THEM UNLESS FILECNT CALLS FOR THEM.  A STEP THAT    00136000
+//* NEEDS MORE THAN ONE INPUT FILE OVERRIDES THE SPECIFIC DD (E.G.  00137000
+//* //STEPNAME.CATIN2 DD DSN=...,DISP=SHR) RATHER THAN CODING A     00138000
+//* CATINXD SYMBOLIC - THERE ISN'T ONE FOR THOSE SLOTS.            * 00139000
+//*--------------------------------------------------------------*   00140000
+//CAT      EXEC PGM=CAT,REGION=0M,                                   00150000
+//             PARM='&TRIMCHR&BLANKMD&FILECNT&CKPTIVL&RESTCNT&LEADTRM'00160000
+//CATIN1   DD   DSN=&CATIN1D,DISP=SHR                                 00170000
+//CATIN2   DD   DUMMY                                                 00180000
+//CATIN3   DD   DUMMY                                                 00190000
+//CATIN4   DD   DUMMY                                                 00200000
+//CATIN5   DD   DUMMY                                                 00210000
+//CATOUT   DD   DSN=&CATOUTD,DISP=&CATOUTP,                           00220000
+//             UNIT=&CATOUTU,SPACE=&CATOUTS,                          00230000
+//             DCB=(RECFM=VB,LRECL=65540,BLKSIZE=131088)              00240000
+//CATEXCP  DD   SYSOUT=*                                              00250000
+//CATRPT   DD   SYSOUT=*                                              00260000
+//CATCKPT  DD   SYSOUT=*                                              00270000
+//CATAUDIT DD   DSN=&CATAUDD,DISP=&CATAUDP,                           00275000
+//             UNIT=&CATAUDU,SPACE=&CATAUDS,                          00276000
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)                   00277000
+//        PEND                                                        00280000
