@@ -0,0 +1,18 @@
+//CATRSRT  JOB (ACCTNO),'RESTART CAT STEP',CLASS=A,MSGCLASS=X,        00010000
+//             NOTIFY=&SYSUID                                        00020000
+//*--------------------------------------------------------------*   00030000
+//* SAMPLE RESTART OF STEP010 FROM CATJOB AFTER AN ABEND.           * 00040000
+//*                                                                * 00050000
+//* CHECK THE LAST LINE OF CATCKPT FROM THE ABENDED RUN FOR THE    * 00060000
+//* HIGHEST CHECKPOINTED RECORD NUMBER AND CODE IT AS RESTCNT       * 00070000
+//* BELOW.  CAT-OUT IS REOPENED EXTEND (DISP=MOD) SO THE RECORDS    * 00080000
+//* ALREADY WRITTEN BEFORE THE ABEND ARE NOT DUPLICATED.            * 00090000
+//*--------------------------------------------------------------*   00100000
+//STEP010  EXEC CATPROC,FILECNT=03,CKPTIVL=010000,RESTCNT=000090000, 00110000
+//             CATIN1D='PROD.DAILY.EXTRACT1',                        00120000
+//             CATOUTD='PROD.DAILY.CONCAT',                          00150000
+//             CATOUTP=(MOD,CATLG,DELETE),                           00160000
+//             CATAUDD='PROD.DAILY.CONCAT.AUDIT',                    00165000
+//             CATAUDP=(MOD,CATLG,DELETE)                            00170000
+//STEP010.CATIN2 DD   DSN=PROD.DAILY.EXTRACT2,DISP=SHR                00172000
+//STEP010.CATIN3 DD   DSN=PROD.DAILY.EXTRACT3,DISP=SHR                00174000
