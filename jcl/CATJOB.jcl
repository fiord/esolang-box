@@ -0,0 +1,36 @@
+//CATJOB   JOB (ACCTNO),'DAILY CAT CONCAT',CLASS=A,MSGCLASS=X,        00010000
+//             NOTIFY=&SYSUID                                        00020000
+//*--------------------------------------------------------------*   00030000
+//* SAMPLE DRIVING JOB FOR THE CAT CATALOGED PROCEDURE.             * 00040000
+//*                                                                * 00050000
+//* STEP010 CONCATENATES THE THREE DAILY EXTRACTS, TRIMS TRAILING  * 00060000
+//* SPACES, CHECKPOINTS EVERY 10000 RECORDS, AND STOPS THE REST OF * 00070000
+//* THE STREAM (STEP020) IF CAT FLAGGED ANY OVERLENGTH RECORDS.    * 00080000
+//*                                                                * 00085000
+//* STEP005 CLEARS OUT YESTERDAY'S CONCAT AND AUDIT DATASETS SO    * 00087000
+//* STEP010'S (NEW,CATLG,DELETE) ALLOCATION DOESN'T ABEND ON A     * 00088000
+//* DATASET-ALREADY-EXISTS CONDITION WHEN THIS JOB RUNS AGAIN      * 00089000
+//* TOMORROW.  DISP=(MOD,DELETE) DELETES THE DATASET IF IT IS      * 00091000
+//* THERE AND IS A NO-OP (VIA THE IMPLIED CREATE) IF IT IS NOT.    * 00092000
+//*--------------------------------------------------------------*   00093000
+//STEP005  EXEC PGM=IEFBR14                                          00094000
+//DD1      DD   DSN=PROD.DAILY.CONCAT,DISP=(MOD,DELETE),             00095000
+//             UNIT=SYSDA,SPACE=(TRK,0)                              00096000
+//DD2      DD   DSN=PROD.DAILY.CONCAT.AUDIT,DISP=(MOD,DELETE),        00097000
+//             UNIT=SYSDA,SPACE=(TRK,0)                              00098000
+//STEP010  EXEC CATPROC,FILECNT=03,CKPTIVL=010000,                   00100000
+//             CATIN1D='PROD.DAILY.EXTRACT1',                        00110000
+//             CATOUTD='PROD.DAILY.CONCAT',                          00140000
+//             CATOUTS=(CYL,(50,25),RLSE),                           00150000
+//             CATAUDD='PROD.DAILY.CONCAT.AUDIT'                     00155000
+//STEP010.CATIN2 DD   DSN=PROD.DAILY.EXTRACT2,DISP=SHR                00156000
+//STEP010.CATIN3 DD   DSN=PROD.DAILY.EXTRACT3,DISP=SHR                00157000
+//*                                                                  00160000
+//* IF CAT ENDED WITH RC=8 (SEE CATEXCP IN STEP010 FOR DETAIL),     00170000
+//* DO NOT CHAIN INTO THE LOAD STEP - AN OPERATOR HAS TO LOOK AT    00180000
+//* THE EXCEPTION REPORT AND DECIDE WHETHER TO RESTART CAT OR FIX   00190000
+//* THE SOURCE EXTRACT BEFORE THE STREAM CONTINUES.                 00200000
+//*                                                                  00210000
+//STEP020  EXEC PGM=LOADIT,COND=(8,EQ,STEP010.CAT)                   00220000
+//SYSIN    DD   DSN=PROD.DAILY.CONCAT,DISP=SHR                       00230000
+//SYSOUT   DD   SYSOUT=*                                             00240000
